@@ -0,0 +1,96 @@
+//LOCWKLY  JOB  (ACCTG),'LOCATION SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* LOCWKLY - WEEKLY LOCATION FORECAST RUN
+//*
+//* DRIVES LOCATION-SUMMARY AGAINST BANK_USERS ON THE VORPV2
+//* DB2 SUBSYSTEM, THEN RUNS LOCATION-MAINT AGAINST ANY QUEUED
+//* SITE ADD/RENAME/RETIRE REQUESTS FOR NEXT WEEK.
+//*
+//* &WEEK AND &METHOD ARE SUPPLIED BY THE SCHEDULER AT SUBMIT
+//* TIME - &WEEK ADVANCES FROM 01 TO 08 ACROSS THE EIGHT WEEKS
+//* OF THE CYCLE AND WRAPS BACK TO 01, &METHOD STAYS WHATEVER
+//* THE LOCATION OWNERS HAVE ASKED FOR (F = FLAT AVERAGE,
+//* T = TREND) UNTIL THEY ASK TO CHANGE IT.  NEITHER SHOULD BE
+//* HAND-EDITED HERE EACH WEEK - THAT DEFEATS THE POINT OF
+//* SCHEDULING THIS AS A REGULAR BATCH JOB.
+//*
+//* SCHEDULE THIS JOB ONCE PER WEEK, AFTER THE BANK_USERS
+//* WEEKLY POSTING CYCLE HAS COMPLETED AND BEFORE THE LOCATION
+//* OWNER DISTRIBUTION RUN.
+//*
+//* 2025-11-10  BAJ  ORIGINAL JOB STREAM.
+//* 2026-08-09  BAJ  ADDED STEP020 TO APPLY QUEUED LOCATION ADD/
+//*                  RENAME/RETIRE CARDS AFTER THE FORECAST RUN.
+//* 2026-08-09  BAJ  REVIEW PASS.  MOVED THE RUN PARM TO A
+//*                  SCHEDULER-SUPPLIED &WEEK/&METHOD PAIR SO THE
+//*                  WEEK NO LONGER HAS TO BE HAND-EDITED HERE
+//*                  EVERY SUBMISSION.  DROPPED THE SYSTSIN/DSNPARM
+//*                  BLOCK UNDER STEP010 - IT ONLY DOES ANYTHING
+//*                  UNDER IKJEFT01, AND STEP010 RUNS THE LOAD
+//*                  MODULE DIRECTLY, SO IT WAS NEVER READ.  FIXED
+//*                  THE DATABASE DD SO IT MATCHES THE DDNAME BOTH
+//*                  PROGRAMS ACTUALLY OPEN.
+//* 2026-08-09  BAJ  SECOND REVIEW PASS.  DROPPING THE SYSTSIN/DSNPARM
+//*                  BLOCK LEFT STEP010 WITH NO WAY TO ATTACH TO VORPV2
+//*                  AT ALL - ADDED THE DB2 CALL ATTACH LIBRARIES TO
+//*                  STEPLIB SO THE LOAD MODULE'S OWN EXEC SQL CONNECT
+//*                  CAN FIND THE SUBSYSTEM.  STEP020'S COND WAS
+//*                  BACKWARDS (SKIPPING ON A CLEAN RUN, RUNNING ON AN
+//*                  ABEND) - CORRECTED TO COND=(4,GE,STEP010), PAIRED
+//*                  WITH LOCATION-SUMMARY NOW ESCALATING RETURN-CODE
+//*                  TO 4 ON A RECONCILIATION MISMATCH SO STEP020 IS
+//*                  HELD BACK ON EITHER A MISMATCH OR AN ABEND, NOT
+//*                  JUST AN ABEND.
+//*-------------------------------------------------------------
+//JOBLIB   DD   DSN=PROD.LOCSUM.LOADLIB,DISP=SHR
+//*
+//WEEKPROC PROC WEEK=,METHOD=F
+//STEP010  EXEC PGM=LOCATION-SUMMARY,PARM='&WEEK,&METHOD'
+//* STEP010 RUNS THE LOAD MODULE DIRECTLY RATHER THAN UNDER IKJEFT01,
+//* SO ITS EXEC SQL CONNECT ATTACHES TO VORPV2 THROUGH THE CALL ATTACH
+//* FACILITY LINKED INTO THE LOAD MODULE - THAT NEEDS THE DB2 LOAD AND
+//* EXIT LIBRARIES AHEAD OF THE APPLICATION LOAD LIBRARY IN STEPLIB.
+//STEPLIB  DD   DSN=PROD.LOCSUM.LOADLIB,DISP=SHR
+//         DD   DSN=VORPV2.SDSNLOAD,DISP=SHR
+//         DD   DSN=VORPV2.SDSNEXIT,DISP=SHR
+//*
+//* INDEXED WEEK-OVER-WEEK LOCATION HISTORY
+//DATABASE DD   DSN=PROD.LOCSUM.DATABASE,DISP=SHR
+//*
+//* CHECKPOINT/RESTART STATE FOR THE BANK_USERS FETCH LOOP, KEYED
+//* BY WEEK
+//RESTART  DD   DSN=PROD.LOCSUM.RESTART,DISP=SHR
+//*
+//* PRINTED FORECAST REPORT FOR THE LOCATION OWNERS
+//RPTOUT   DD   SYSOUT=*
+//*
+//* RECONCILIATION AND SQLCODE EXCEPTION LOG
+//ERRLOG   DD   SYSOUT=*
+//*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* STEP020 - APPLY ANY QUEUED LOCATION ADD/RENAME/RETIRE CARDS
+//* BEFORE NEXT WEEK'S RUN.  BYPASSED IF STEP010 DID NOT COMPLETE
+//* CLEAN (RETURN-CODE 4 OR HIGHER) - A RECONCILIATION MISMATCH
+//* (RETURN-CODE 4) OR AN ABEND (RETURN-CODE 20) BOTH LEAVE THIS
+//* WEEK'S POSTINGS UNVERIFIED, SO THE LOCATION ROSTER IS LEFT
+//* ALONE UNTIL THE EXCEPTION IS LOOKED AT.
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=LOCATION-MAINT,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.LOCSUM.LOADLIB,DISP=SHR
+//DATABASE DD   DSN=PROD.LOCSUM.DATABASE,DISP=SHR
+//LOCCTL   DD   DSN=PROD.LOCSUM.MAINTCTL,DISP=SHR
+//LOCRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//         PEND
+//*-------------------------------------------------------------
+//* THE SCHEDULER SUBMITS THIS JOB ONCE A WEEK WITH &WEEK SET TO
+//* THAT WEEK'S SLOT (01-08, WRAPPING) - E.G. STEP01 EXEC WEEKPROC,
+//* WEEK=06.  &METHOD DEFAULTS TO F AND ONLY NEEDS OVERRIDING WHEN
+//* THE LOCATION OWNERS ASK FOR THE TREND FORECAST INSTEAD.
+//*-------------------------------------------------------------
+//STEP01   EXEC WEEKPROC,WEEK=06
