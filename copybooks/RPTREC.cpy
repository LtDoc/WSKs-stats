@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------------
+      *> RPTREC  -  REPORT-FILE print line for the weekly forecast
+      *>--------------------------------------------------------------
+       01  FORECAST-LINE.
+           05  FL-CARRIAGE-CONTROL        PIC X(01).
+           05  FL-LOCATION                PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FL-METHOD                  PIC X(05).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FL-ACTUAL-WEEK OCCURS 8 TIMES.
+               10  FL-ACTUAL              PIC --,---,---9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FL-PREDICT-WEEK OCCURS 8 TIMES.
+               10  FL-PREDICT             PIC --,---,---9.99.
