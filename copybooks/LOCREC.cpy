@@ -0,0 +1,18 @@
+      *>--------------------------------------------------------------
+      *> LOCREC  -  DATABASE-FILE record layout
+      *>
+      *> One record per location, holding all eight weeks of that
+      *> location's entry totals so history survives across runs.
+      *>
+      *> LOC-STATUS lets LOCATION-MAINT retire a location (a closed
+      *> site, for example) without losing its history - a retired
+      *> location is left out of the next LOCATION-SUMMARY run instead
+      *> of being deleted outright.
+      *>--------------------------------------------------------------
+       01  DATABASE-RECORD.
+           05  LOCATION                   PIC X(20).
+           05  LOC-STATUS                 PIC X(01).
+               88  LOC-STATUS-ACTIVE          VALUE 'A'.
+               88  LOC-STATUS-RETIRED         VALUE 'R'.
+           05  DB-WEEK-ACTUAL OCCURS 8 TIMES
+                                          PIC S9(08)V9(2) COMP-3.
