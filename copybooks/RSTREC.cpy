@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------
+      *> RSTREC  -  RESTART-FILE checkpoint record
+      *>
+      *> Written periodically during the FETCH loop and once more at
+      *> normal end of run, so an abend can resume the cursor and the
+      *> LOCATION-SUMS accumulation without starting over from row one.
+      *>--------------------------------------------------------------
+       01  RESTART-RECORD.
+           05  RST-CURRENT-WEEK           PIC 9(02).
+           05  RST-LAST-LOCATION          PIC X(20).
+           05  RST-FETCH-COUNT            PIC 9(08) COMP.
+           05  RST-RECON-COUNT            PIC 9(08) COMP.
+           05  RST-RECON-SUM              PIC S9(08)V9(2) COMP-3.
+           05  RST-STATUS                 PIC X(01).
+               88  RST-INCOMPLETE             VALUE 'N'.
+               88  RST-COMPLETE               VALUE 'Y'.
