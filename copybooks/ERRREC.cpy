@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> ERRREC  -  ERROR-FILE exception/error log line
+      *>--------------------------------------------------------------
+       01  ERROR-LINE.
+           05  EL-CARRIAGE-CONTROL        PIC X(01).
+           05  EL-WEEK                    PIC 9(02).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  EL-CODE                    PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  EL-MESSAGE                 PIC X(120).
