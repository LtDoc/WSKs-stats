@@ -0,0 +1,27 @@
+      *>--------------------------------------------------------------
+      *> LOCTBL  -  working-storage LOCATION-SUMS table
+      *>
+      *> Locations are the outer dimension, indexed by LOC-IDX; each
+      *> location carries its own eight-week array of entry totals.
+      *> Previously a single OCCURS 8 table was doing double duty as
+      *> both the location list and the week list - this splits them.
+      *>
+      *> LS-LOCATION-MAX raised the table from a hard OCCURS 50 to a
+      *> run-time count, so a new bank_users site does not need a
+      *> program change to get a slot; LOCATION-MAINT is what adds,
+      *> renames, or retires an entry ahead of time.
+      *>--------------------------------------------------------------
+       01  LOCATION-SUMS.
+           05  LS-LOCATION-MAX            PIC 9(04) COMP VALUE 500.
+           05  LS-LOCATION-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05  LOCATION-SUM OCCURS 1 TO 500 TIMES
+                       DEPENDING ON LS-LOCATION-COUNT
+                       INDEXED BY LOC-IDX.
+               10  LOCATION               PIC X(20).
+               10  LOC-STATUS             PIC X(01).
+                   88  LOC-STATUS-ACTIVE      VALUE 'A'.
+                   88  LOC-STATUS-RETIRED     VALUE 'R'.
+               10  ENTRY-AMOUNT OCCURS 8 TIMES
+                                          PIC S9(08)V9(2) COMP-3.
+               10  PREDICT-VALUE OCCURS 8 TIMES
+                                          PIC S9(08)V9(2) COMP-3.
