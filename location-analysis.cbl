@@ -1,55 +1,892 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOCATION-SUMMARY.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT DATABASE-FILE ASSIGN TO "database.db"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS LOCATION.
-
-DATA DIVISION.
-FILE SECTION.
-FD DATABASE-FILE.
-    01 DATABASE-RECORD.
-        02 LOCATION PIC X(20).
-        02 ENTRY-AMOUNT PIC S9(4)V9(2).
-
-WORKING-STORAGE SECTION.
-    01 LOCATION-SUMS.
-        02 LOCATION-SUM OCCURS 8 TIMES.
-            03 LOCATION PIC X(20).
-            03 ENTRY-AMOUNT PIC S9(4)V9(2).
-    01 CURRENT-WEEK PIC 9(2).
-
-PROCEDURE DIVISION.
-    EXEC SQL CONNECT TO vorpv2
-    EXEC SQL SELECT name, money
-             INTO :LOCATION, :ENTRY-AMOUNT
-             FROM bank_users
-    END-EXEC
-    PERFORM UNTIL SQL-NOTFOUND
-        SORT LOCATION-SUMS ON ASCENDING KEY LOCATION
-        ADD ENTRY-AMOUNT TO LOCATION-SUM(CURRENT-WEEK) OF LOCATION-SUMS
-        EXEC SQL FETCH NEXT FROM vorpv2
-    END-PERFORM
-    EXEC SQL DISCONNECT vorpv2
-
-    * Predict next 8 weeks based on data
-    PERFORM PREDICT-NEXT-EIGHT-WEEKS
-
-    STOP RUN.
-
-PREDICT-NEXT-EIGHT-WEEKS.
-    * Calculate average for each location
-    MOVE ZERO TO LOCATION-SUM(8) OF LOCATION-SUMS
-    PERFORM VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
-        ADD LOCATION-SUM(WEEK) OF LOCATION-SUMS TO LOCATION-SUM(8) OF LOCATION-SUMS
-    END-PERFORM
-    DIVIDE LOCATION-SUM(8) OF LOCATION-SUMS BY 8 GIVING LOCATION-SUM(9) OF LOCATION-SUMS
-
-    * Predict next 8 weeks based on averages
-    PERFORM VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
-        MOVE LOCATION-SUM(9) OF LOCATION-SUMS TO LOCATION-SUM(WEEK) OF LOCATION-SUMS
-    END-PERFORM
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCATION-SUMMARY.
+       AUTHOR. B-J-ANDREWS.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+
+      *>--------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>
+      *> 2024-02-11  BJA  Original version.  Summed bank_users into an
+      *>                  OCCURS 8 working-storage table and predicted
+      *>                  the next eight weeks off a flat average; the
+      *>                  table was never persisted anywhere.
+      *> 2024-06-02  BJA  DATABASE-FILE was declared but never opened,
+      *>                  so LOCATION-SUMS started back at zero on
+      *>                  every run.  Load prior totals from
+      *>                  DATABASE-FILE at start of run and write them
+      *>                  back at end of run so history accumulates
+      *>                  across weeks.
+      *> 2024-06-16  BJA  LOCATION-SUM OCCURS 8 was doing double duty
+      *>                  as both the location list and the week list,
+      *>                  which only worked by accident for exactly
+      *>                  eight locations.  Split it: LOCATION-SUM is
+      *>                  now the location dimension (found or added by
+      *>                  name), each carrying its own eight-week
+      *>                  ENTRY-AMOUNT array.
+      *> 2024-09-05  BJA  PREDICT-NEXT-EIGHT-WEEKS worked out an
+      *>                  average and then threw it away at STOP RUN.
+      *>                  Keep it in PREDICT-VALUE and print a weekly
+      *>                  forecast report of actual vs. predicted per
+      *>                  location.
+      *> 2025-01-13  BJA  CURRENT-WEEK was declared but never set, so
+      *>                  every entry posted to week zero.  Take it
+      *>                  from the JCL run parameter instead, and fail
+      *>                  fast if it is missing or outside 1-8.
+      *> 2025-03-24  BJA  Added a control-total reconciliation pass -
+      *>                  the money and row count fetched from
+      *>                  bank_users are totalled independently of
+      *>                  LOCATION-SUMS and compared against it, with
+      *>                  any mismatch written to a new exception log.
+      *> 2025-06-30  BJA  A run that abended partway through the
+      *>                  bank_users cursor had to restart from row
+      *>                  one.  Checkpoint the cursor position and the
+      *>                  running totals to a restart file every 100
+      *>                  fetches, and resume from there next run.
+      *> 2025-09-15  BJA  Added a second forecasting mode - a simple
+      *>                  linear trend over the eight actual weeks -
+      *>                  alongside the flat average, selected by a
+      *>                  second run parameter field.
+      *> 2026-08-09  BAJ  Review pass: zero a location's current-week
+      *>                  slot before the fetch loop posts onto it, so
+      *>                  a reused week-slot replaces stale carry-
+      *>                  forward instead of adding onto it; a retired
+      *>                  location's ENTRY-AMOUNT and control totals
+      *>                  are now both left alone by 4300-POST-ENTRY;
+      *>                  LS-LOCATION-COUNT is checked against
+      *>                  LS-LOCATION-MAX before a new location is
+      *>                  added; RESTART-FILE is keyed by week instead
+      *>                  of holding one naked record, so finishing one
+      *>                  week can no longer erase another week's
+      *>                  incomplete checkpoint; DATABASE-FILE's ASSIGN
+      *>                  now matches its JCL ddname.
+      *> 2026-08-09  BAJ  Second review pass: the restart cursor CUR2's
+      *>                  WHERE NAME > :WS-RESTART-KEY skipped every
+      *>                  remaining same-named row after a checkpoint,
+      *>                  since NAME is not unique per location - a
+      *>                  resumed run now re-fetches and discards
+      *>                  WS-FETCH-COUNT rows off the one full cursor
+      *>                  instead. The mid-run checkpoint flush no
+      *>                  longer calls 7000-SAVE-LOCATION-HISTORY's
+      *>                  OPEN OUTPUT, which truncated DATABASE-FILE on
+      *>                  every checkpoint - it now opens for update and
+      *>                  upserts each location in place. 5100-SUM-
+      *>                  CURRENT-WEEK skips retired locations, matching
+      *>                  4300-POST-ENTRY, so a stale leftover in a
+      *>                  retired location's current-week slot stops
+      *>                  falsely tripping the reconciliation check.
+      *>                  5000-RECONCILE-TOTALS now escalates RETURN-
+      *>                  CODE to 4 on a mismatch. WS-WEEK-TOTAL is
+      *>                  widened to match WS-GRAND-TOTAL, since summing
+      *>                  eight weeks into a single-week-sized field
+      *>                  could truncate a location's flat-average input
+      *>                  above $9,999.99.
+      *>--------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE-FILE ASSIGN TO "DATABASE"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS LOCATION
+               FILE STATUS IS DATABASE-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT ERROR-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERROR-FILE-STATUS.
+
+      *>--------------------------------------------------------------
+      *> RESTART-FILE is keyed by week rather than a single naked
+      *> record, so completing one week's run cannot overwrite the
+      *> incomplete checkpoint left behind by a different week that
+      *> abended and has not been retried yet.
+      *>--------------------------------------------------------------
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS RST-CURRENT-WEEK
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATABASE-FILE.
+           COPY LOCREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RPTREC.
+
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ERRREC.
+
+       FD  RESTART-FILE.
+           COPY RSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  DATABASE-FILE-STATUS       PIC X(02).
+           05  REPORT-FILE-STATUS         PIC X(02).
+           05  ERROR-FILE-STATUS          PIC X(02).
+           05  RESTART-FILE-STATUS        PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-FOUND-SW                PIC X(01) VALUE 'N'.
+               88  LOCATION-FOUND             VALUE 'Y'.
+               88  LOCATION-NOT-FOUND         VALUE 'N'.
+           05  RESUME-MODE-SW             PIC X(01) VALUE 'N'.
+               88  RESUME-MODE                VALUE 'Y'.
+               88  NOT-RESUME-MODE            VALUE 'N'.
+           05  WS-METHOD-SW               PIC X(01) VALUE 'F'.
+               88  WS-METHOD-FLAT              VALUE 'F'.
+               88  WS-METHOD-TREND             VALUE 'T'.
+           05  WS-CURSOR-SW               PIC X(01) VALUE 'N'.
+               88  END-OF-CURSOR               VALUE 'Y'.
+               88  NOT-END-OF-CURSOR           VALUE 'N'.
+
+      *>--------------------------------------------------------------
+      *> SQLCODE is declared directly here rather than pulled in from
+      *> the standard SQL communication area copybook, since this
+      *> shop's precompiler expands that copybook ahead of the compile
+      *> step that runs against this source. Checked after CONNECT
+      *> and every FETCH.
+      *>--------------------------------------------------------------
+       01  WS-SQL-FIELDS.
+           05  SQLCODE                    PIC S9(09) COMP-5.
+
+       01  CURRENT-WEEK                   PIC 9(02).
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-WEEK               PIC X(02).
+           05  WS-PARM-METHOD             PIC X(01).
+       01  WEEK                           PIC 9(02) COMP.
+       01  WS-WEEK-TOTAL                  PIC S9(08)V9(2) COMP-3.
+       01  WS-WEEK-AVERAGE                PIC S9(08)V9(2) COMP-3.
+       01  WS-BANK-NAME                   PIC X(20).
+       01  WS-BANK-MONEY                  PIC S9(4)V9(2).
+
+      *>--------------------------------------------------------------
+      *> TREND-METHOD REGRESSION WORK FIELDS (simple linear regression
+      *> over the eight actual weeks, projected forward eight weeks)
+      *>--------------------------------------------------------------
+       01  WS-WORK-FIELDS.
+           05  WS-N                       PIC S9(02) COMP-3 VALUE 8.
+           05  WS-SUM-X                   PIC S9(04) COMP-3.
+           05  WS-SUM-Y                   PIC S9(09)V9(4) COMP-3.
+           05  WS-SUM-XY                  PIC S9(09)V9(4) COMP-3.
+           05  WS-SUM-X2                  PIC S9(09) COMP-3.
+           05  WS-SLOPE                   PIC S9(04)V9(4) COMP-3.
+           05  WS-INTERCEPT               PIC S9(08)V9(4) COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-FETCH-COUNT             PIC 9(08) COMP VALUE ZERO.
+           05  WS-CKPT-COUNT              PIC 9(08) COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL           PIC 9(08) COMP VALUE 100.
+           05  WS-SKIP-COUNT              PIC 9(08) COMP VALUE ZERO.
+           05  WS-RECON-COUNT             PIC 9(08) COMP VALUE ZERO.
+           05  WS-RECON-SUM               PIC S9(08)V9(2) COMP-3
+                                                            VALUE ZERO.
+           05  WS-GRAND-TOTAL             PIC S9(08)V9(2) COMP-3
+                                                            VALUE ZERO.
+           05  WS-DIFFERENCE              PIC S9(08)V9(2) COMP-3
+                                                            VALUE ZERO.
+
+      *> Name of the last location posted, carried into RST-LAST-
+      *> LOCATION for the restart checkpoint - informational only
+      *> (the DISPLAY on a resumed run, and RESTART-FILE's own record)
+      *> since resume position is tracked by WS-FETCH-COUNT instead.
+       01  WS-RESTART-KEY                 PIC X(20) VALUE LOW-VALUES.
+
+       01  WS-ERROR-FIELDS.
+           05  WS-ERROR-CODE              PIC X(08).
+           05  WS-ERROR-TEXT              PIC X(120).
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-RECON-COUNT-DISPLAY     PIC ZZZZZZZ9.
+           05  WS-RECON-SUM-DISPLAY       PIC -(7)9.99.
+           05  WS-GRAND-TOTAL-DISPLAY     PIC -(7)9.99.
+           05  WS-DIFFERENCE-DISPLAY      PIC -(7)9.99.
+           05  WS-SQLCODE-DISPLAY         PIC -(8)9.
+
+           COPY LOCTBL.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN                PIC S9(04) COMP.
+           05  LS-PARM-TEXT               PIC X(20).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+
+       0000-MAINLINE.
+           PERFORM 0500-INITIALIZE THRU 0500-EXIT
+           OPEN OUTPUT ERROR-FILE
+           PERFORM 1000-LOAD-LOCATION-HISTORY THRU 1000-EXIT
+           PERFORM 1300-CHECK-RESTART-FILE THRU 1300-EXIT
+           PERFORM 1400-RESET-CURRENT-WEEK THRU 1400-EXIT
+           PERFORM 4000-FETCH-BANK-USERS THRU 4000-EXIT
+           PERFORM 5000-RECONCILE-TOTALS THRU 5000-EXIT
+           PERFORM 6000-PREDICT-NEXT-EIGHT-WEEKS THRU 6000-EXIT
+           PERFORM 7000-SAVE-LOCATION-HISTORY THRU 7000-EXIT
+           PERFORM 8000-PRINT-FORECAST-REPORT THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+
+           STOP RUN.
+
+      *>================================================================
+      *>  0500  VALIDATE THE RUN PARAMETER AND SET CURRENT-WEEK
+      *>================================================================
+       0500-INITIALIZE.
+           IF LS-PARM-LEN = ZERO
+               DISPLAY 'DL100E - MISSING RUN PARM, EXPECTED WEEK,METHOD'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO WS-PARM-FIELDS
+           UNSTRING LS-PARM-TEXT(1:LS-PARM-LEN) DELIMITED BY ','
+               INTO WS-PARM-WEEK, WS-PARM-METHOD
+           END-UNSTRING
+           IF WS-PARM-WEEK NOT NUMERIC
+               DISPLAY 'DL100E - WEEK PARAMETER IS NOT NUMERIC: '
+                   WS-PARM-WEEK
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-PARM-WEEK TO CURRENT-WEEK
+           IF CURRENT-WEEK < 1 OR CURRENT-WEEK > 8
+               DISPLAY 'DL100E - WEEK PARAMETER OUT OF RANGE 1-8: '
+                   WS-PARM-WEEK
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-PARM-METHOD = 'T'
+               SET WS-METHOD-TREND TO TRUE
+           ELSE
+               SET WS-METHOD-FLAT TO TRUE
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  1000  LOAD PRIOR HISTORY FROM DATABASE-FILE
+      *>================================================================
+       1000-LOAD-LOCATION-HISTORY.
+           MOVE ZERO TO LS-LOCATION-COUNT
+           OPEN INPUT DATABASE-FILE
+           IF DATABASE-FILE-STATUS = '00'
+               PERFORM 1100-READ-DATABASE-RECORD THRU 1100-EXIT
+               PERFORM UNTIL DATABASE-FILE-STATUS NOT = '00'
+                   PERFORM 1200-STORE-LOCATION-ENTRY THRU 1200-EXIT
+                   PERFORM 1100-READ-DATABASE-RECORD THRU 1100-EXIT
+               END-PERFORM
+               CLOSE DATABASE-FILE
+           ELSE
+               DISPLAY 'DL100I - DATABASE-FILE NOT FOUND OR EMPTY, '
+                   'STARTING HISTORY FROM ZERO, STATUS='
+                   DATABASE-FILE-STATUS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-DATABASE-RECORD.
+           READ DATABASE-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO DATABASE-FILE-STATUS
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *> Retired locations stay in LOCATION-SUMS - and so still get
+      *> rewritten to DATABASE-FILE at the end of the run, keeping
+      *> their history - they are simply skipped when it comes time
+      *> to post new bank_users rows, predict, or print the report.
+       1200-STORE-LOCATION-ENTRY.
+           IF LS-LOCATION-COUNT >= LS-LOCATION-MAX
+               MOVE 'DL100S03' TO WS-ERROR-CODE
+               MOVE 'TOO MANY LOCATIONS FOR LS-LOCATION-MAX'
+                   TO WS-ERROR-TEXT
+               GO TO 9900-ABEND-EXIT
+           END-IF
+           ADD 1 TO LS-LOCATION-COUNT
+           SET LOC-IDX TO LS-LOCATION-COUNT
+           MOVE LOCATION OF DATABASE-RECORD
+               TO LOCATION OF LOCATION-SUM(LOC-IDX)
+           MOVE LOC-STATUS OF DATABASE-RECORD
+               TO LOC-STATUS OF LOCATION-SUM(LOC-IDX)
+           PERFORM 1210-COPY-ONE-WEEK-IN THRU 1210-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8.
+       1200-EXIT.
+           EXIT.
+
+       1210-COPY-ONE-WEEK-IN.
+           MOVE DB-WEEK-ACTUAL(WEEK) TO ENTRY-AMOUNT(LOC-IDX WEEK).
+       1210-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  1300  CHECK FOR AN INCOMPLETE RESTART FROM A PRIOR ABEND
+      *>================================================================
+       1300-CHECK-RESTART-FILE.
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS = '00'
+               MOVE CURRENT-WEEK TO RST-CURRENT-WEEK
+               READ RESTART-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF RST-INCOMPLETE
+                           SET RESUME-MODE TO TRUE
+                           MOVE RST-LAST-LOCATION TO WS-RESTART-KEY
+                           MOVE RST-FETCH-COUNT TO WS-FETCH-COUNT
+                           MOVE RST-RECON-COUNT TO WS-RECON-COUNT
+                           MOVE RST-RECON-SUM TO WS-RECON-SUM
+                           DISPLAY 'DL100I - RESUMING WEEK '
+                               CURRENT-WEEK ' AFTER LOCATION '
+                               RST-LAST-LOCATION
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  1400  ZERO OUT THIS WEEK'S SLOT FOR EVERY LOCATION LOADED
+      *>         FROM DATABASE-FILE, SO A REUSED WEEK-SLOT (THE 9TH
+      *>         WEEKLY RUN AND EVERY ONE AFTER, SINCE ONLY EIGHT
+      *>         WEEKS ARE KEPT) IS REPLACED RATHER THAN ADDED ONTO.
+      *>         A RESUMED RUN MUST NOT DO THIS - THE PARTIAL SUM
+      *>         ALREADY POSTED BEFORE THE ABEND HAS TO BE KEPT.
+      *>================================================================
+       1400-RESET-CURRENT-WEEK.
+           IF NOT-RESUME-MODE AND LS-LOCATION-COUNT > ZERO
+               PERFORM 1410-ZERO-ONE-LOCATION THRU 1410-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *> A retired location never gets a new post from 4300-POST-ENTRY,
+      *> so zeroing its slot here would erase that week's history for
+      *> good with nothing to refill it - leave it exactly as loaded.
+       1410-ZERO-ONE-LOCATION.
+           IF LOC-STATUS-ACTIVE OF LOCATION-SUM(LOC-IDX)
+               MOVE ZERO TO ENTRY-AMOUNT(LOC-IDX CURRENT-WEEK)
+           END-IF.
+       1410-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  4000  DRAIN BANK_USERS INTO LOCATION-SUMS, CHECKPOINTING
+      *>         EVERY WS-CKPT-INTERVAL FETCHES
+      *>================================================================
+       4000-FETCH-BANK-USERS.
+           EXEC SQL CONNECT TO vorpv2 END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'DL100S01' TO WS-ERROR-CODE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               STRING 'CONNECT TO vorpv2 FAILED, SQLCODE='
+                   WS-SQLCODE-DISPLAY
+                   DELIMITED BY SIZE INTO WS-ERROR-TEXT
+               GO TO 9900-ABEND-EXIT
+           END-IF
+           SET NOT-END-OF-CURSOR TO TRUE
+           PERFORM 4100-OPEN-CURSOR THRU 4100-EXIT
+           PERFORM 4200-FETCH-ONE-ROW THRU 4200-EXIT
+               UNTIL END-OF-CURSOR
+           PERFORM 4500-CLOSE-CURSOR THRU 4500-EXIT
+           EXEC SQL DISCONNECT vorpv2 END-EXEC.
+       4000-EXIT.
+           EXIT.
+
+      *> BANK_USERS.NAME is not unique per location - many rows share a
+      *> NAME and are summed into the same LOCATION-SUM entry, so a
+      *> resumed run cannot reposition CUR1 with "WHERE NAME > last
+      *> name posted" (a strict >) without permanently skipping every
+      *> remaining same-named row after the checkpoint. Instead the
+      *> full, unfiltered cursor is always used, and a resumed run
+      *> re-fetches and discards exactly WS-FETCH-COUNT rows - the
+      *> number already posted before the checkpoint - to land back on
+      *> the same ordinal row it left off on.
+       4100-OPEN-CURSOR.
+           EXEC SQL
+                DECLARE CUR1 CURSOR FOR
+                    SELECT NAME, MONEY FROM BANK_USERS
+                        ORDER BY NAME
+           END-EXEC
+           EXEC SQL OPEN CUR1 END-EXEC
+           IF RESUME-MODE
+               PERFORM 4110-SKIP-TO-RESUME-POINT THRU 4110-EXIT
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4110-SKIP-TO-RESUME-POINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM 4120-SKIP-ONE-ROW THRU 4120-EXIT
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-FETCH-COUNT
+                  OR END-OF-CURSOR.
+       4110-EXIT.
+           EXIT.
+
+       4120-SKIP-ONE-ROW.
+           EXEC SQL
+                FETCH CUR1 INTO :WS-BANK-NAME, :WS-BANK-MONEY
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   SET END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   MOVE 'DL100S02' TO WS-ERROR-CODE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'FETCH FAILED DURING RESTART SKIP, SQLCODE='
+                       WS-SQLCODE-DISPLAY
+                       DELIMITED BY SIZE INTO WS-ERROR-TEXT
+                   GO TO 9900-ABEND-EXIT
+           END-EVALUATE.
+       4120-EXIT.
+           EXIT.
+
+       4200-FETCH-ONE-ROW.
+           EXEC SQL
+                FETCH CUR1 INTO :WS-BANK-NAME, :WS-BANK-MONEY
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 4300-POST-ENTRY THRU 4300-EXIT
+                   ADD 1 TO WS-FETCH-COUNT
+                   ADD 1 TO WS-CKPT-COUNT
+                   IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                       PERFORM 4400-WRITE-CHECKPOINT THRU 4400-EXIT
+                       MOVE ZERO TO WS-CKPT-COUNT
+                   END-IF
+               WHEN 100
+                   SET END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   MOVE 'DL100S02' TO WS-ERROR-CODE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'FETCH FAILED, SQLCODE='
+                       WS-SQLCODE-DISPLAY
+                       DELIMITED BY SIZE INTO WS-ERROR-TEXT
+                   GO TO 9900-ABEND-EXIT
+           END-EVALUATE.
+       4200-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  4300  POST ONE BANK_USERS ROW TO ITS LOCATION'S CURRENT WEEK
+      *>================================================================
+      *> A retired location is left out of new activity entirely, the
+      *> same as it is left out of prediction and the printed report -
+      *> its control totals stay out of WS-RECON-SUM/WS-RECON-COUNT
+      *> too, since 5000-RECONCILE-TOTALS compares those against what
+      *> actually landed in ENTRY-AMOUNT and would otherwise flag a
+      *> mismatch every week a retired location still shows up in
+      *> bank_users.
+       4300-POST-ENTRY.
+           PERFORM 4310-FIND-LOCATION THRU 4310-EXIT
+           IF LOCATION-NOT-FOUND
+               PERFORM 4320-ADD-NEW-LOCATION THRU 4320-EXIT
+           END-IF
+           IF LOC-STATUS-ACTIVE OF LOCATION-SUM(LOC-IDX)
+               ADD WS-BANK-MONEY TO ENTRY-AMOUNT(LOC-IDX CURRENT-WEEK)
+               ADD 1 TO WS-RECON-COUNT
+               ADD WS-BANK-MONEY TO WS-RECON-SUM
+           END-IF
+           MOVE LOCATION OF LOCATION-SUM(LOC-IDX) TO WS-RESTART-KEY.
+       4300-EXIT.
+           EXIT.
+
+       4310-FIND-LOCATION.
+           SET LOCATION-NOT-FOUND TO TRUE
+           IF LS-LOCATION-COUNT > ZERO
+               SET LOC-IDX TO 1
+               SEARCH LOCATION-SUM
+                   AT END
+                       SET LOCATION-NOT-FOUND TO TRUE
+                   WHEN LOCATION OF LOCATION-SUM(LOC-IDX) = WS-BANK-NAME
+                       SET LOCATION-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+       4310-EXIT.
+           EXIT.
+
+       4320-ADD-NEW-LOCATION.
+           IF LS-LOCATION-COUNT >= LS-LOCATION-MAX
+               MOVE 'DL100S04' TO WS-ERROR-CODE
+               MOVE 'BANK_USERS HAS MORE LOCATIONS THAN LS-LOCATION-MAX'
+                   TO WS-ERROR-TEXT
+               GO TO 9900-ABEND-EXIT
+           END-IF
+           ADD 1 TO LS-LOCATION-COUNT
+           SET LOC-IDX TO LS-LOCATION-COUNT
+           MOVE WS-BANK-NAME TO LOCATION OF LOCATION-SUM(LOC-IDX)
+           SET LOC-STATUS-ACTIVE OF LOCATION-SUM(LOC-IDX) TO TRUE
+           PERFORM 4321-ZERO-ONE-WEEK THRU 4321-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8.
+       4320-EXIT.
+           EXIT.
+
+       4321-ZERO-ONE-WEEK.
+           MOVE ZERO TO ENTRY-AMOUNT(LOC-IDX WEEK).
+       4321-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  4400  WRITE A MID-RUN CHECKPOINT TO THE RESTART FILE
+      *>
+      *>  RESTART-FILE is keyed by week, so this only ever touches the
+      *>  record for CURRENT-WEEK - a checkpoint here can never disturb
+      *>  an incomplete record another week left behind.
+      *>================================================================
+       4400-WRITE-CHECKPOINT.
+           PERFORM 4410-OPEN-RESTART-IO THRU 4410-EXIT
+           MOVE CURRENT-WEEK TO RST-CURRENT-WEEK
+           MOVE WS-RESTART-KEY TO RST-LAST-LOCATION
+           MOVE WS-FETCH-COUNT TO RST-FETCH-COUNT
+           MOVE WS-RECON-COUNT TO RST-RECON-COUNT
+           MOVE WS-RECON-SUM TO RST-RECON-SUM
+           SET RST-INCOMPLETE TO TRUE
+           WRITE RESTART-RECORD
+               INVALID KEY
+                   REWRITE RESTART-RECORD
+           END-WRITE
+           CLOSE RESTART-FILE
+           PERFORM 4420-FLUSH-LOCATION-HISTORY THRU 4420-EXIT.
+       4400-EXIT.
+           EXIT.
+
+      *> Opens RESTART-FILE for update, creating it on the very first
+      *> checkpoint any week ever writes, the same fallback
+      *> LOCATION-MAINT uses for DATABASE-FILE.
+       4410-OPEN-RESTART-IO.
+           OPEN I-O RESTART-FILE
+           IF RESTART-FILE-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF.
+       4410-EXIT.
+           EXIT.
+
+      *> A mid-run flush has to update DATABASE-FILE without ever
+      *> truncating it - 7000-SAVE-LOCATION-HISTORY's OPEN OUTPUT wipes
+      *> the file before rewriting it, which is fine as the one save at
+      *> normal end of run but would leave DATABASE-FILE empty or
+      *> half-written if an abend lands between that OPEN OUTPUT and
+      *> the matching CLOSE, exactly the failure checkpointing exists
+      *> to survive. This opens for update instead and upserts each
+      *> location in place.
+       4420-FLUSH-LOCATION-HISTORY.
+           IF LS-LOCATION-COUNT > ZERO
+               PERFORM 4421-OPEN-DATABASE-IO THRU 4421-EXIT
+               PERFORM 4422-UPSERT-ONE-LOCATION THRU 4422-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+               CLOSE DATABASE-FILE
+           END-IF.
+       4420-EXIT.
+           EXIT.
+
+       4421-OPEN-DATABASE-IO.
+           OPEN I-O DATABASE-FILE
+           IF DATABASE-FILE-STATUS = '35'
+               OPEN OUTPUT DATABASE-FILE
+               CLOSE DATABASE-FILE
+               OPEN I-O DATABASE-FILE
+           END-IF.
+       4421-EXIT.
+           EXIT.
+
+       4422-UPSERT-ONE-LOCATION.
+           MOVE LOCATION OF LOCATION-SUM(LOC-IDX)
+               TO LOCATION OF DATABASE-RECORD
+           MOVE LOC-STATUS OF LOCATION-SUM(LOC-IDX)
+               TO LOC-STATUS OF DATABASE-RECORD
+           PERFORM 7110-COPY-ONE-WEEK-OUT THRU 7110-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+           WRITE DATABASE-RECORD
+               INVALID KEY
+                   REWRITE DATABASE-RECORD
+           END-WRITE.
+       4422-EXIT.
+           EXIT.
+
+       4500-CLOSE-CURSOR.
+           EXEC SQL CLOSE CUR1 END-EXEC.
+       4500-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  5000  RECONCILE FETCHED CONTROL TOTALS AGAINST LOCATION-SUMS
+      *>================================================================
+       5000-RECONCILE-TOTALS.
+           MOVE ZERO TO WS-GRAND-TOTAL
+           IF LS-LOCATION-COUNT > ZERO
+               PERFORM 5100-SUM-CURRENT-WEEK THRU 5100-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+           END-IF
+           COMPUTE WS-DIFFERENCE = WS-GRAND-TOTAL - WS-RECON-SUM
+           IF WS-DIFFERENCE NOT = ZERO
+               MOVE 'DL100W03' TO WS-ERROR-CODE
+               MOVE WS-RECON-SUM TO WS-RECON-SUM-DISPLAY
+               MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY
+               MOVE WS-DIFFERENCE TO WS-DIFFERENCE-DISPLAY
+               STRING 'RECONCILIATION MISMATCH, FETCHED-TOTAL='
+                   WS-RECON-SUM-DISPLAY ' LOCATION-SUMS-TOTAL='
+                   WS-GRAND-TOTAL-DISPLAY ' DIFFERENCE='
+                   WS-DIFFERENCE-DISPLAY
+                   DELIMITED BY SIZE INTO WS-ERROR-TEXT
+               PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+      *>--------------------------------------------------------------
+      *> A mismatch has to leave RETURN-CODE distinguishable from a
+      *> clean run so jcl/LOCWKLY.jcl's COND test on STEP010 can hold
+      *> location-maintenance back until the exception is looked at,
+      *> the same as it does for an abend.
+      *>--------------------------------------------------------------
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE WS-RECON-COUNT TO WS-RECON-COUNT-DISPLAY
+               DISPLAY 'DL100I - RECONCILIATION OK, '
+                   WS-RECON-COUNT-DISPLAY ' ROWS FETCHED FOR WEEK '
+                   CURRENT-WEEK
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *> A retired location's current-week slot is left untouched by
+      *> both 4300-POST-ENTRY and 1410-ZERO-ONE-LOCATION, so it can
+      *> still be carrying a stale amount from the week it was retired
+      *> - that amount never went into WS-RECON-SUM and has to stay out
+      *> of WS-GRAND-TOTAL here too, or every week from then on falsely
+      *> reports a reconciliation mismatch.
+       5100-SUM-CURRENT-WEEK.
+           IF LOC-STATUS-ACTIVE OF LOCATION-SUM(LOC-IDX)
+               ADD ENTRY-AMOUNT(LOC-IDX CURRENT-WEEK) TO WS-GRAND-TOTAL
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  6000  PREDICT THE NEXT EIGHT WEEKS FOR EVERY LOCATION
+      *>================================================================
+       6000-PREDICT-NEXT-EIGHT-WEEKS.
+           IF LS-LOCATION-COUNT > ZERO
+               PERFORM 6100-PREDICT-ONE-LOCATION THRU 6100-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *> Retired locations keep whatever forecast they last had rather
+      *> than being projected forward.
+       6100-PREDICT-ONE-LOCATION.
+           IF LOC-STATUS-RETIRED OF LOCATION-SUM(LOC-IDX)
+               CONTINUE
+           ELSE
+               IF WS-METHOD-TREND
+                   PERFORM 6300-TREND-METHOD THRU 6300-EXIT
+               ELSE
+                   PERFORM 6200-FLAT-AVERAGE-METHOD THRU 6200-EXIT
+               END-IF
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *> Method 1 - flat average of the eight actual weeks, unchanged
+      *> for every predicted week.
+       6200-FLAT-AVERAGE-METHOD.
+           MOVE ZERO TO WS-WEEK-TOTAL
+           PERFORM 6210-SUM-ONE-WEEK THRU 6210-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+           DIVIDE WS-WEEK-TOTAL BY 8 GIVING WS-WEEK-AVERAGE
+           PERFORM 6220-APPLY-AVERAGE THRU 6220-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8.
+       6200-EXIT.
+           EXIT.
+
+       6210-SUM-ONE-WEEK.
+           ADD ENTRY-AMOUNT(LOC-IDX WEEK) TO WS-WEEK-TOTAL.
+       6210-EXIT.
+           EXIT.
+
+       6220-APPLY-AVERAGE.
+           MOVE WS-WEEK-AVERAGE TO PREDICT-VALUE(LOC-IDX WEEK).
+       6220-EXIT.
+           EXIT.
+
+      *> Method 2 - simple linear trend (least-squares regression) over
+      *> the eight actual weeks, projected forward eight weeks.
+       6300-TREND-METHOD.
+           MOVE ZERO TO WS-SUM-X WS-SUM-Y WS-SUM-XY WS-SUM-X2
+           PERFORM 6310-ACCUMULATE-REGRESSION-SUMS THRU 6310-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+           COMPUTE WS-SLOPE ROUNDED =
+               ((WS-N * WS-SUM-XY) - (WS-SUM-X * WS-SUM-Y)) /
+               ((WS-N * WS-SUM-X2) - (WS-SUM-X * WS-SUM-X))
+           COMPUTE WS-INTERCEPT ROUNDED =
+               (WS-SUM-Y - (WS-SLOPE * WS-SUM-X)) / WS-N
+           PERFORM 6320-APPLY-TREND THRU 6320-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8.
+       6300-EXIT.
+           EXIT.
+
+       6310-ACCUMULATE-REGRESSION-SUMS.
+           ADD WEEK TO WS-SUM-X
+           ADD ENTRY-AMOUNT(LOC-IDX WEEK) TO WS-SUM-Y
+           COMPUTE WS-SUM-XY = WS-SUM-XY +
+               (WEEK * ENTRY-AMOUNT(LOC-IDX WEEK))
+           COMPUTE WS-SUM-X2 = WS-SUM-X2 + (WEEK * WEEK).
+       6310-EXIT.
+           EXIT.
+
+       6320-APPLY-TREND.
+           COMPUTE PREDICT-VALUE(LOC-IDX WEEK) ROUNDED =
+               WS-INTERCEPT + (WS-SLOPE * (8 + WEEK)).
+       6320-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  7000  SAVE THIS RUN'S HISTORY BACK TO DATABASE-FILE
+      *>================================================================
+       7000-SAVE-LOCATION-HISTORY.
+           IF LS-LOCATION-COUNT > ZERO
+               OPEN OUTPUT DATABASE-FILE
+               PERFORM 7100-WRITE-ONE-LOCATION THRU 7100-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+               CLOSE DATABASE-FILE
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7100-WRITE-ONE-LOCATION.
+           MOVE LOCATION OF LOCATION-SUM(LOC-IDX)
+               TO LOCATION OF DATABASE-RECORD
+           MOVE LOC-STATUS OF LOCATION-SUM(LOC-IDX)
+               TO LOC-STATUS OF DATABASE-RECORD
+           PERFORM 7110-COPY-ONE-WEEK-OUT THRU 7110-EXIT
+               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+           WRITE DATABASE-RECORD.
+       7100-EXIT.
+           EXIT.
+
+       7110-COPY-ONE-WEEK-OUT.
+           MOVE ENTRY-AMOUNT(LOC-IDX WEEK) TO DB-WEEK-ACTUAL(WEEK).
+       7110-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  8000  PRINT THE WEEKLY FORECAST REPORT
+      *>================================================================
+       8000-PRINT-FORECAST-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 8100-PRINT-REPORT-HEADER THRU 8100-EXIT
+           IF LS-LOCATION-COUNT > ZERO
+               PERFORM 8200-PRINT-ONE-LOCATION THRU 8200-EXIT
+                   VARYING LOC-IDX FROM 1 BY 1
+                   UNTIL LOC-IDX > LS-LOCATION-COUNT
+           END-IF
+           CLOSE REPORT-FILE.
+       8000-EXIT.
+           EXIT.
+
+       8100-PRINT-REPORT-HEADER.
+           MOVE SPACES TO FORECAST-LINE
+           MOVE '1' TO FL-CARRIAGE-CONTROL
+           MOVE 'LOCATION-SUMMARY WEEKLY FORECAST REPORT'
+               TO FL-LOCATION
+           WRITE FORECAST-LINE
+           MOVE SPACES TO FORECAST-LINE
+           MOVE ' ' TO FL-CARRIAGE-CONTROL
+           MOVE 'LOCATION' TO FL-LOCATION
+           MOVE 'METHD' TO FL-METHOD
+           WRITE FORECAST-LINE.
+       8100-EXIT.
+           EXIT.
+
+       8200-PRINT-ONE-LOCATION.
+           IF LOC-STATUS-RETIRED OF LOCATION-SUM(LOC-IDX)
+               CONTINUE
+           ELSE
+               MOVE SPACES TO FORECAST-LINE
+               MOVE ' ' TO FL-CARRIAGE-CONTROL
+               MOVE LOCATION OF LOCATION-SUM(LOC-IDX) TO FL-LOCATION
+               IF WS-METHOD-TREND
+                   MOVE 'TREND' TO FL-METHOD
+               ELSE
+                   MOVE 'FLAT ' TO FL-METHOD
+               END-IF
+               PERFORM 8210-FORMAT-ONE-WEEK THRU 8210-EXIT
+                   VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+               WRITE FORECAST-LINE
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+       8210-FORMAT-ONE-WEEK.
+           MOVE ENTRY-AMOUNT(LOC-IDX WEEK) TO FL-ACTUAL(WEEK)
+           MOVE PREDICT-VALUE(LOC-IDX WEEK) TO FL-PREDICT(WEEK).
+       8210-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  9000  NORMAL TERMINATION
+      *>================================================================
+       9000-TERMINATE.
+           PERFORM 4410-OPEN-RESTART-IO THRU 4410-EXIT
+           MOVE CURRENT-WEEK TO RST-CURRENT-WEEK
+           MOVE SPACES TO RST-LAST-LOCATION
+           MOVE ZERO TO RST-FETCH-COUNT
+           MOVE ZERO TO RST-RECON-COUNT
+           MOVE ZERO TO RST-RECON-SUM
+           SET RST-COMPLETE TO TRUE
+           WRITE RESTART-RECORD
+               INVALID KEY
+                   REWRITE RESTART-RECORD
+           END-WRITE
+           CLOSE RESTART-FILE
+           CLOSE ERROR-FILE
+           DISPLAY 'DL100I - LOCATION-SUMMARY COMPLETE FOR WEEK '
+               CURRENT-WEEK.
+       9000-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  9800  WRITE ONE LINE TO THE ERROR / EXCEPTION LOG
+      *>================================================================
+       9800-WRITE-ERROR-LINE.
+           MOVE SPACES TO ERROR-LINE
+           MOVE ' ' TO EL-CARRIAGE-CONTROL
+           MOVE CURRENT-WEEK TO EL-WEEK
+           MOVE WS-ERROR-CODE TO EL-CODE
+           MOVE WS-ERROR-TEXT TO EL-MESSAGE
+           WRITE ERROR-LINE.
+       9800-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  9900  ABEND - A DATABASE ERROR MAKES THE RUN UNRELIABLE
+      *>
+      *>  Reached only by GO TO from the SQLCODE checks around CONNECT
+      *>  and FETCH. Logs the failure, sets a non-zero condition code
+      *>  so the scheduler flags the step, and stops without writing
+      *>  LOCATION-SUMS or the forecast report back out - a run built
+      *>  on a broken database read is not one worth persisting.
+      *>================================================================
+       9900-ABEND-EXIT.
+           PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+           DISPLAY 'DL100E - ' WS-ERROR-CODE ' ' WS-ERROR-TEXT
+           MOVE 20 TO RETURN-CODE
+           CLOSE ERROR-FILE
+           STOP RUN.
