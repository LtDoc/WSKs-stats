@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCATION-MAINT.
+       AUTHOR. B-J-ANDREWS.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+      *>--------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>
+      *> 2026-08-09  BAJ  Original version.  Maintains DATABASE-FILE's
+      *>                  location roster (add, rename, retire) so a
+      *>                  new bank_users site does not need a program
+      *>                  change or a bigger LOCATION-SUMS table in
+      *>                  LOCATION-SUMMARY to get a slot.
+      *> 2026-08-09  BAJ  Review pass: 2200-RENAME-LOCATION now checks
+      *>                  that the new name is not already in use
+      *>                  before it deletes the old record, instead of
+      *>                  deleting on a WRITE that could have silently
+      *>                  failed.
+      *>--------------------------------------------------------------
+
+      *>--------------------------------------------------------------
+      *> Reads one maintenance control card at a time from
+      *> MAINT-CONTROL-FILE.  Each card is 80 bytes:
+      *>
+      *>   COLS 01-06   MC-ACTION      ADD, RENAME, or RETIRE
+      *>   COLS 07-26   MC-LOCATION-1  location being added, renamed,
+      *>                               or retired
+      *>   COLS 27-46   MC-LOCATION-2  new name (RENAME only)
+      *>
+      *> ADD creates a new active DATABASE-FILE record with eight
+      *> weeks of zero actuals.  RENAME moves an existing record to a
+      *> new key.  RETIRE marks LOC-STATUS as retired so
+      *> LOCATION-SUMMARY stops posting new activity or forecasting
+      *> against it without losing its history.  Every card gets one
+      *> line on MAINT-REPORT-FILE showing what happened.
+      *>--------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE-FILE ASSIGN TO "DATABASE"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS LOCATION
+               FILE STATUS IS DATABASE-FILE-STATUS.
+
+           SELECT MAINT-CONTROL-FILE ASSIGN TO "LOCCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT MAINT-REPORT-FILE ASSIGN TO "LOCRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MAINT-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATABASE-FILE.
+           COPY LOCREC.
+
+       FD  MAINT-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-CONTROL-CARD.
+           05  MC-ACTION                  PIC X(06).
+           05  MC-LOCATION-1              PIC X(20).
+           05  MC-LOCATION-2              PIC X(20).
+           05  FILLER                     PIC X(34).
+
+       FD  MAINT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-REPORT-LINE.
+           05  MR-CARRIAGE-CONTROL        PIC X(01).
+           05  MR-ACTION                  PIC X(06).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  MR-LOCATION-1              PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  MR-LOCATION-2              PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  MR-RESULT                  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  DATABASE-FILE-STATUS       PIC X(02).
+           05  CONTROL-FILE-STATUS        PIC X(02).
+           05  MAINT-REPORT-STATUS        PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-CONTROL-EOF-SW          PIC X(01) VALUE 'N'.
+               88  CONTROL-EOF                VALUE 'Y'.
+               88  CONTROL-NOT-EOF             VALUE 'N'.
+
+       01  WEEK                           PIC 9(02) COMP.
+       01  WS-RESULT-TEXT                 PIC X(20).
+
+      *>--------------------------------------------------------------
+      *> 2200-RENAME-LOCATION has to read DATABASE-FILE a second time
+      *> under the new key to make sure it is not already taken, and
+      *> DATABASE-RECORD is the one shared buffer for both reads - so
+      *> the old record's status and eight weeks of history are staged
+      *> here between the two READs instead of being lost when the
+      *> second READ reuses the buffer.
+      *>--------------------------------------------------------------
+       01  WS-SAVE-FIELDS.
+           05  WS-SAVE-STATUS             PIC X(01).
+           05  WS-SAVE-WEEK-ACTUAL OCCURS 8 TIMES
+                                          PIC S9(08)V9(2) COMP-3.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CONTROL-CARD THRU 2000-EXIT
+               UNTIL CONTROL-EOF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *>================================================================
+      *>  1000  OPEN FILES, CREATING DATABASE-FILE ON ITS FIRST RUN
+      *>================================================================
+       1000-INITIALIZE.
+           OPEN I-O DATABASE-FILE
+           IF DATABASE-FILE-STATUS = '35'
+               OPEN OUTPUT DATABASE-FILE
+               CLOSE DATABASE-FILE
+               OPEN I-O DATABASE-FILE
+           END-IF
+           OPEN INPUT MAINT-CONTROL-FILE
+           OPEN OUTPUT MAINT-REPORT-FILE
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+           READ MAINT-CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  2000  DISPATCH ONE CONTROL CARD BY ACTION
+      *>================================================================
+       2000-PROCESS-CONTROL-CARD.
+           EVALUATE MC-ACTION
+               WHEN 'ADD'
+                   PERFORM 2100-ADD-LOCATION THRU 2100-EXIT
+               WHEN 'RENAME'
+                   PERFORM 2200-RENAME-LOCATION THRU 2200-EXIT
+               WHEN 'RETIRE'
+                   PERFORM 2300-RETIRE-LOCATION THRU 2300-EXIT
+               WHEN OTHER
+                   MOVE 'UNKNOWN ACTION' TO WS-RESULT-TEXT
+                   PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT
+           END-EVALUATE
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-ADD-LOCATION.
+           MOVE MC-LOCATION-1 TO LOCATION OF DATABASE-RECORD
+           READ DATABASE-FILE
+               INVALID KEY
+                   SET LOC-STATUS-ACTIVE OF DATABASE-RECORD TO TRUE
+                   PERFORM 2110-ZERO-ONE-WEEK THRU 2110-EXIT
+                       VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+                   WRITE DATABASE-RECORD
+                   MOVE 'ADDED' TO WS-RESULT-TEXT
+               NOT INVALID KEY
+                   MOVE 'ALREADY EXISTS' TO WS-RESULT-TEXT
+           END-READ
+           PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-ZERO-ONE-WEEK.
+           MOVE ZERO TO DB-WEEK-ACTUAL(WEEK).
+       2110-EXIT.
+           EXIT.
+
+       2200-RENAME-LOCATION.
+           MOVE MC-LOCATION-1 TO LOCATION OF DATABASE-RECORD
+           READ DATABASE-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO WS-RESULT-TEXT
+               NOT INVALID KEY
+                   MOVE LOC-STATUS OF DATABASE-RECORD TO WS-SAVE-STATUS
+                   PERFORM 2210-SAVE-ONE-WEEK THRU 2210-EXIT
+                       VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+                   MOVE MC-LOCATION-2 TO LOCATION OF DATABASE-RECORD
+                   READ DATABASE-FILE
+                       INVALID KEY
+                           PERFORM 2220-RESTORE-ONE-WEEK THRU 2220-EXIT
+                               VARYING WEEK FROM 1 BY 1 UNTIL WEEK > 8
+                           MOVE MC-LOCATION-2
+                               TO LOCATION OF DATABASE-RECORD
+                           MOVE WS-SAVE-STATUS
+                               TO LOC-STATUS OF DATABASE-RECORD
+                           WRITE DATABASE-RECORD
+                           MOVE MC-LOCATION-1
+                               TO LOCATION OF DATABASE-RECORD
+                           DELETE DATABASE-FILE
+                           MOVE 'RENAMED' TO WS-RESULT-TEXT
+                       NOT INVALID KEY
+                           MOVE 'TARGET EXISTS' TO WS-RESULT-TEXT
+                   END-READ
+           END-READ
+           PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2210-SAVE-ONE-WEEK.
+           MOVE DB-WEEK-ACTUAL(WEEK) TO WS-SAVE-WEEK-ACTUAL(WEEK).
+       2210-EXIT.
+           EXIT.
+
+       2220-RESTORE-ONE-WEEK.
+           MOVE WS-SAVE-WEEK-ACTUAL(WEEK) TO DB-WEEK-ACTUAL(WEEK).
+       2220-EXIT.
+           EXIT.
+
+       2300-RETIRE-LOCATION.
+           MOVE MC-LOCATION-1 TO LOCATION OF DATABASE-RECORD
+           READ DATABASE-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO WS-RESULT-TEXT
+               NOT INVALID KEY
+                   SET LOC-STATUS-RETIRED OF DATABASE-RECORD TO TRUE
+                   REWRITE DATABASE-RECORD
+                   MOVE 'RETIRED' TO WS-RESULT-TEXT
+           END-READ
+           PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT.
+       2300-EXIT.
+           EXIT.
+
+       2900-WRITE-REPORT-LINE.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           MOVE ' ' TO MR-CARRIAGE-CONTROL
+           MOVE MC-ACTION TO MR-ACTION
+           MOVE MC-LOCATION-1 TO MR-LOCATION-1
+           MOVE MC-LOCATION-2 TO MR-LOCATION-2
+           MOVE WS-RESULT-TEXT TO MR-RESULT
+           WRITE MAINT-REPORT-LINE.
+       2900-EXIT.
+           EXIT.
+
+      *>================================================================
+      *>  9000  CLOSE UP
+      *>================================================================
+       9000-TERMINATE.
+           CLOSE DATABASE-FILE
+           CLOSE MAINT-CONTROL-FILE
+           CLOSE MAINT-REPORT-FILE
+           DISPLAY 'DL200I - LOCATION-MAINT COMPLETE'.
+       9000-EXIT.
+           EXIT.
